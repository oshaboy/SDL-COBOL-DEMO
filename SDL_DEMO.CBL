@@ -1,126 +1,1064 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN-METHOD.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-        77 SDL-WINDOW USAGE POINTER.
-        77 SDL-RENDERER USAGE POINTER.
-        77 WIDTH PIC 9(3) VALUE 640.
-        77 HEIGHT PIC 9(3) VALUE 480.
-        77 X1 PIC 9(3).
-        77 X2 PIC 9(3).
-        77 Y1 PIC 9(3).
-        77 Y2 PIC 9(3).
-        77 COLOR_R PIC 9(3).
-        77 COLOR_G PIC 9(3).
-        77 COLOR_B PIC 9(3).
-        01 E.
-         05 E_TYPE USAGE BINARY-INT UNSIGNED.
-         05 USAGE BINARY-CHAR OCCURS 60 TIMES.
-        77 E_RETURN PIC 9(1).
-        77 WINDOWTITLE PIC X(20) VALUE Z"SDL COBOL DEMO".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           CALL "SDL_Init" USING
-           BY VALUE 62001
-           END-CALL.
-
-           CALL "SDL_CreateWindow" USING
-           BY CONTENT WINDOWTITLE
-           BY VALUE WIDTH
-           BY VALUE HEIGHT
-           BY VALUE WIDTH
-           BY VALUE HEIGHT
-           BY VALUE 2
-           RETURNING SDL-WINDOW
-           END-CALL.
-
-           CALL "SDL_CreateRenderer" USING
-            BY VALUE SDL-WINDOW
-            BY VALUE -1
-            BY VALUE 1
-            RETURNING SDL-RENDERER
-           END-CALL.
-
-           CALL "SDL_SetRenderDrawColor" USING
-            BY VALUE SDL-RENDERER
-            BY VALUE 255
-            BY VALUE 255
-            BY VALUE 255
-            BY VALUE 255
-           END-CALL.
-
-
-           CALL "SDL_RenderClear" USING BY VALUE SDL-RENDERER END-CALL.
-           PERFORM DRAW-LINE 9999 TIMES.
-           GOBACK.
-       DRAW-LINE.
-             COMPUTE COLOR_R=FUNCTION RANDOM()*256.
-             COMPUTE COLOR_G=FUNCTION RANDOM()*256.
-             COMPUTE COLOR_B=FUNCTION RANDOM()*256.
-             CALL "SDL_SetRenderDrawColor" USING
-               BY VALUE SDL-RENDERER
-               BY VALUE COLOR_R
-               BY VALUE COLOR_G
-               BY VALUE COLOR_B
-               BY VALUE 255
-             END-CALL.
-             DISPLAY "Color = (" WITH NO ADVANCING.
-             DISPLAY COLOR_R WITH NO ADVANCING.
-             DISPLAY ", " WITH NO ADVANCING.
-             DISPLAY COLOR_G WITH NO ADVANCING.
-             DISPLAY ", " WITH NO ADVANCING.
-             DISPLAY COLOR_B WITH NO ADVANCING.
-             DISPLAY ")".
-             COMPUTE X1=FUNCTION RANDOM()*WIDTH.
-             COMPUTE X2=FUNCTION RANDOM()*WIDTH.
-             COMPUTE Y1=FUNCTION RANDOM()*HEIGHT.
-             COMPUTE Y2=FUNCTION RANDOM()*HEIGHT.
-
-             DISPLAY "Line = (" WITH NO ADVANCING.
-             DISPLAY X1 WITH NO ADVANCING.
-             DISPLAY ", " WITH NO ADVANCING.
-             DISPLAY Y1 WITH NO ADVANCING.
-             DISPLAY ", " WITH NO ADVANCING.
-             DISPLAY X2 WITH NO ADVANCING.
-             DISPLAY ", " WITH NO ADVANCING.
-             DISPLAY Y2 WITH NO ADVANCING.
-             DISPLAY ")".
-             CALL "SDL_RenderDrawLine" USING
-               BY VALUE SDL-RENDERER
-               BY VALUE X1
-               BY VALUE Y1
-               BY VALUE X2
-               BY VALUE Y2
-             END-CALL.
-             CALL "SDL_RenderPresent"
-                USING BY VALUE SDL-RENDERER
-             END-CALL.
-             CALL "SDL_Delay" USING BY VALUE 1 END-CALL.
-            PERFORM CHECK_QUIT.
-       CHECK_QUIT.
-            CALL "SDL_PollEvent"
-             USING BY REFERENCE E
-             RETURNING E_RETURN
-            END-CALL.
-
-            PERFORM UNTIL E_RETURN EQUALS 0
-             IF E_TYPE=256 THEN
-              DISPLAY "EXIT"
-              STOP RUN
-             END-IF
-             CALL "SDL_PollEvent"
-              USING BY REFERENCE E
-              RETURNING E_RETURN
-             END-CALL
-            END-PERFORM.
-
-
-       END PROGRAM MAIN-METHOD.
+000100******************************************************************
+000102* AUTHOR:     D. WHITLOCK, APPLICATIONS PROGRAMMING
+000104* INSTALLATION: GRAPHICS SYSTEMS GROUP
+000106* DATE-WRITTEN: 2026-06-01
+000108* DATE-COMPILED:
+000110* PURPOSE:    RENDER LINE-ART VIA SDL2 FROM A BATCH DATA FEED.
+000112*
+000114* MODIFICATION HISTORY
+000116* DATE       INIT  DESCRIPTION
+000118* ---------- ----  ---------------------------------------------
+000120* 2026-06-01 DW    ORIGINAL RANDOM LINE DEMO.
+000122* 2026-08-03 DW    DRIVE DRAW-LINE FROM LINE-FILE INPUT INSTEAD
+000124*                  OF FUNCTION RANDOM. SEE LINE-RECORD BELOW.
+000126* 2026-08-04 DW    ADD 8000-CAPTURE-FRAME TO SNAPSHOT THE
+000128*                  RENDERED FRAME TO A DATED BMP FILE FOR THE
+000130*                  NIGHTLY ARCHIVE.
+000132* 2026-08-05 DW    ADD 1000-INITIALIZE-CONFIG SO WIDTH, HEIGHT
+000134*                  AND WINDOWTITLE COME FROM JCL PARM OR THE
+000136*                  RUNTIME ENVIRONMENT INSTEAD OF A RECOMPILE.
+000138* 2026-08-06 DW    REPLACE THE DRAW-LINE CONSOLE TRACE WITH
+000140*                  WRITES TO RUN-LOG-FILE SO A RUN CAN BE
+000142*                  REVIEWED AFTER THE FACT.
+000144* 2026-08-07 DW    ADD CHECKPOINT/RESTART SUPPORT SO A FAILED
+000146*                  RUN CAN RESUME FROM THE LAST CHECKPOINTED
+000148*                  ITERATION INSTEAD OF REDRAWING FROM SCRATCH.
+000150* 2026-08-07 DW    HANDLE SDL_WINDOWEVENT RESIZE IN CHECK_QUIT
+000152*                  SO WIDTH/HEIGHT AND THE RENDERER VIEWPORT
+000154*                  TRACK THE ACTUAL WINDOW SIZE.
+000156* 2026-08-08 DW    ADD A HEADLESS RUN-MODE THAT RENDERS TO AN
+000158*                  OFF-SCREEN SDL SURFACE FOR BATCH BOXES WITH
+000160*                  NO X SERVER.
+000162* 2026-08-08 DW    ADD 9000-SUMMARY-REPORT SO EACH RUN PRODUCES
+000164*                  A CONTROL REPORT INSTEAD OF JUST STOPPING.
+000166* 2026-08-09 DW    CHECK SDL_Init/SDL_CreateWindow/
+000168*                  SDL_CreateRenderer (AND THE OFF-SCREEN
+000170*                  EQUIVALENTS) RETURN CODES SO A MISSING
+000172*                  DISPLAY/DRIVER FAILS CLEANLY INSTEAD OF
+000174*                  ABENDING DEEPER IN THE PROGRAM.
+000176* 2026-08-09 DW    ADD LR-SHAPE-TYPE TO LINE-RECORD AND A
+000178*                  2200-DISPATCH-SHAPE PARAGRAPH SO A FEED CAN
+000180*                  MIX LINE/RECT/POINT SHAPES. SHAPEDAT FILES
+000182*                  WRITTEN BEFORE THIS CHANGE NEED THE 5-BYTE
+000184*                  SHAPE-TYPE PREFIX ADDED TO EACH RECORD.
+000186* 2026-08-09 DW    CORRECT AN OFF-BY-ONE ON THE 9999-ITERATION CAP
+000188*                  THAT LET ITER-COUNT WRAP PAST ITS PIC 9(4)
+000190*                  LIMIT, WIDEN WIDTH/HEIGHT AND GUARD THEIR
+000192*                  CONVERSIONS WITH ON SIZE ERROR, CHECK
+000194*                  RUN-LOG-FILE/SUMMARY-REPORT-FILE OPEN STATUS,
+000196*                  PASS A TRUE NULL RECT TO SDL_RenderReadPixels,
+000198*                  FORCE SDL_VIDEODRIVER=dummy IN BATCH-MODE
+000200*                  BEFORE SDL_Init, AND DOCUMENT THE RECT
+000202*                  WIDTH/HEIGHT REINTERPRETATION OF LR-X2/LR-Y2.
+000204* 2026-08-09 DW    REJECT A FRAME TOO LARGE FOR FRAME-PIXELS
+000206*                  BEFORE CALLING SDL_RenderReadPixels, MOVE THE
+000208*                  CHECKPOINT WRITE IN DRAW-LINE TO AFTER THE
+000210*                  SHAPE IS ACTUALLY RENDERED SO A MID-DRAW
+000212*                  FAILURE DOES NOT CHECKPOINT PAST THE RECORD,
+000214*                  MAKE THE RUN-LOG AND SUMMARY STATS SHAPE-AWARE
+000216*                  FOR X2/Y2, CHECK CK-FILE-STATUS ON THE
+000218*                  CHECKPOINT WRITE, AND CLAMP/VALIDATE LR-R/G/B
+000220*                  AND COORDINATES COMING IN FROM LINE-FILE.
+000222* 2026-08-09 DW    OR THE SDL_WINDOW_RESIZABLE FLAG INTO
+000224*                  SDL_CreateWindow SO THE WINDOWEVENT RESIZE
+000226*                  HANDLING CAN ACTUALLY FIRE, CHECK LINE-FILE
+000228*                  OPEN STATUS THE SAME AS THE OTHER FILES INSTEAD
+000230*                  OF RUNNING A SILENT ZERO-ITERATION JOB ON A
+000232*                  MISSING SHAPEDAT, AND WIDEN CHECKPOINT-RECORD
+000234*                  TO CARRY THE BOUNDING BOX/COLOR STATS SO A
+000236*                  RESUMED RUN'S SUMMARY REPORT COVERS THE WHOLE
+000238*                  RUN INSTEAD OF JUST THE RESUMED TAIL.
+000240* Tectonics: cobc
+000242******************************************************************
+000244 IDENTIFICATION DIVISION.
+000246 PROGRAM-ID. MAIN-METHOD.
+000248 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000252 FILE-CONTROL.
+000254     SELECT LINE-FILE ASSIGN TO "SHAPEDAT"
+000256         ORGANIZATION IS LINE SEQUENTIAL
+000258         FILE STATUS IS LF-FILE-STATUS.
+000260     SELECT FRAME-FILE ASSIGN TO FRAME-DS-NAME
+000262         ORGANIZATION IS SEQUENTIAL
+000264         FILE STATUS IS FF-FILE-STATUS.
+000266     SELECT RUN-LOG-FILE ASSIGN TO "RUNLOG"
+000268         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS RL-FILE-STATUS.
+000272     SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINT-DS-NAME
+000274         ORGANIZATION IS LINE SEQUENTIAL
+000276         FILE STATUS IS CK-FILE-STATUS.
+000278     SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMRPT"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000282         FILE STATUS IS SR-FILE-STATUS.
+000284 DATA DIVISION.
+000286 FILE SECTION.
+000288* LR-X1/LR-Y1 ARE ALWAYS AN ABSOLUTE POINT. FOR LR-SHAPE-TYPE OF
+000290* "LINE" OR "POINT", LR-X2/LR-Y2 ARE ALSO AN ABSOLUTE POINT (THE
+000292* LINE'S OTHER END, UNUSED FOR "POINT"). FOR "RECT" THE SAME TWO
+000294* FIELDS ARE REINTERPRETED AS A WIDTH AND HEIGHT MEASURED FROM
+000296* LR-X1/LR-Y1, NOT A SECOND CORNER - SEE 2220-DRAW-SHAPE-RECT.
+000298 FD  LINE-FILE.
+000300 01  LINE-RECORD.
+000302     05  LR-SHAPE-TYPE   PIC X(5).
+000304     05  LR-X1           PIC 9(3).
+000306     05  LR-Y1           PIC 9(3).
+000308     05  LR-X2           PIC 9(3).
+000310     05  LR-Y2           PIC 9(3).
+000312     05  LR-R            PIC 9(3).
+000314     05  LR-G            PIC 9(3).
+000316     05  LR-B            PIC 9(3).
+000318 FD  FRAME-FILE
+000320     RECORD IS VARYING IN SIZE FROM 54 TO 4000054
+000322     CHARACTERS DEPENDING ON FRAME-REC-LEN.
+000324 01  FRAME-OUT-RECORD.
+000326     05  FRAME-HEADER-OUT    PIC X(54).
+000328     05  FRAME-PIXELS-OUT    PIC X(4000000).
+000330 FD  RUN-LOG-FILE.
+000332 01  RUN-LOG-RECORD.
+000334     05  RL-DATE         PIC 9(8).
+000336     05  FILLER          PIC X(1) VALUE SPACE.
+000338     05  RL-TIME         PIC 9(8).
+000340     05  FILLER          PIC X(1) VALUE SPACE.
+000342     05  RL-RUN-ID       PIC X(8).
+000344     05  FILLER          PIC X(1) VALUE SPACE.
+000346     05  RL-ITER         PIC 9(4).
+000348     05  FILLER          PIC X(1) VALUE SPACE.
+000350     05  RL-X1           PIC 9(3).
+000352     05  FILLER          PIC X(1) VALUE SPACE.
+000354     05  RL-Y1           PIC 9(3).
+000356     05  FILLER          PIC X(1) VALUE SPACE.
+000358     05  RL-X2           PIC 9(3).
+000360     05  FILLER          PIC X(1) VALUE SPACE.
+000362     05  RL-Y2           PIC 9(3).
+000364     05  FILLER          PIC X(1) VALUE SPACE.
+000366     05  RL-R            PIC 9(3).
+000368     05  FILLER          PIC X(1) VALUE SPACE.
+000370     05  RL-G            PIC 9(3).
+000372     05  FILLER          PIC X(1) VALUE SPACE.
+000374     05  RL-B            PIC 9(3).
+000376* CK-MIN/MAX-X1/Y1/X2/Y2 AND THE CK-R/G/B-LOW/MED/HIGH COLOR
+000378* BUCKETS MIRROR THE STAT-MIN/MAX-* AND *-LOW/MED/HIGH-CNT
+000380* WORKING-STORAGE ITEMS ACCUMULATED IN 2500-ACCUMULATE-STATS, SO
+000382* A RUN RESUMED FROM A CHECKPOINT CARRIES THE PRIOR RUN'S
+000384* BOUNDING BOX AND COLOR DISTRIBUTION FORWARD INSTEAD OF
+000386* RESTARTING THEM AT THEIR INITIAL VALUES.
+000388 FD  CHECKPOINT-FILE.
+000390 01  CHECKPOINT-RECORD.
+000392     05  CK-ITER         PIC 9(4).
+000394     05  FILLER          PIC X(1) VALUE SPACE.
+000396     05  CK-MIN-X1       PIC 9(3).
+000398     05  FILLER          PIC X(1) VALUE SPACE.
+000400     05  CK-MAX-X1       PIC 9(3).
+000402     05  FILLER          PIC X(1) VALUE SPACE.
+000404     05  CK-MIN-Y1       PIC 9(3).
+000406     05  FILLER          PIC X(1) VALUE SPACE.
+000408     05  CK-MAX-Y1       PIC 9(3).
+000410     05  FILLER          PIC X(1) VALUE SPACE.
+000412     05  CK-MIN-X2       PIC 9(3).
+000414     05  FILLER          PIC X(1) VALUE SPACE.
+000416     05  CK-MAX-X2       PIC 9(3).
+000418     05  FILLER          PIC X(1) VALUE SPACE.
+000420     05  CK-MIN-Y2       PIC 9(3).
+000422     05  FILLER          PIC X(1) VALUE SPACE.
+000424     05  CK-MAX-Y2       PIC 9(3).
+000426     05  FILLER          PIC X(1) VALUE SPACE.
+000428     05  CK-R-LOW-CNT    PIC 9(4).
+000430     05  FILLER          PIC X(1) VALUE SPACE.
+000432     05  CK-R-MED-CNT    PIC 9(4).
+000434     05  FILLER          PIC X(1) VALUE SPACE.
+000436     05  CK-R-HIGH-CNT   PIC 9(4).
+000438     05  FILLER          PIC X(1) VALUE SPACE.
+000440     05  CK-G-LOW-CNT    PIC 9(4).
+000442     05  FILLER          PIC X(1) VALUE SPACE.
+000444     05  CK-G-MED-CNT    PIC 9(4).
+000446     05  FILLER          PIC X(1) VALUE SPACE.
+000448     05  CK-G-HIGH-CNT   PIC 9(4).
+000450     05  FILLER          PIC X(1) VALUE SPACE.
+000452     05  CK-B-LOW-CNT    PIC 9(4).
+000454     05  FILLER          PIC X(1) VALUE SPACE.
+000456     05  CK-B-MED-CNT    PIC 9(4).
+000458     05  FILLER          PIC X(1) VALUE SPACE.
+000460     05  CK-B-HIGH-CNT   PIC 9(4).
+000462 FD  SUMMARY-REPORT-FILE.
+000464 01  SUMMARY-RECORD      PIC X(80).
+000466 WORKING-STORAGE SECTION.
+000468  77 SDL-WINDOW USAGE POINTER.
+000470  77 SDL-RENDERER USAGE POINTER.
+000472  77 SDL-SURFACE USAGE POINTER.
+000474  77 RUN-MODE PIC X(1) VALUE "I".
+000476      88 BATCH-MODE VALUE "B".
+000478      88 INTERACTIVE-MODE VALUE "I".
+000480  77 WIDTH PIC 9(4) VALUE 640.
+000482  77 HEIGHT PIC 9(4) VALUE 480.
+000484  77 X1 PIC 9(3).
+000486  77 X2 PIC 9(3).
+000488  77 Y1 PIC 9(3).
+000490  77 Y2 PIC 9(3).
+000492  77 LOG-X2 PIC 9(3) VALUE 0.
+000494  77 LOG-Y2 PIC 9(3) VALUE 0.
+000496  77 COLOR_R PIC 9(3).
+000498  77 COLOR_G PIC 9(3).
+000500  77 COLOR_B PIC 9(3).
+000502  77 ITER-COUNT PIC 9(4) COMP VALUE 0.
+000504  77 LF-FILE-STATUS PIC X(2) VALUE "00".
+000506  77 LF-EOF-SW PIC X(1) VALUE "N".
+000508      88 LF-AT-EOF VALUE "Y".
+000510  01 E.
+000512   05 E_TYPE USAGE BINARY-INT UNSIGNED.
+000514   05 USAGE BINARY-CHAR OCCURS 60 TIMES.
+000516  01 E-WINDOW-VIEW REDEFINES E.
+000518   05 WEV-TYPE USAGE BINARY-INT UNSIGNED.
+000520   05 WEV-TIMESTAMP USAGE BINARY-INT UNSIGNED.
+000522   05 WEV-WINDOWID USAGE BINARY-INT UNSIGNED.
+000524   05 WEV-EVENT USAGE BINARY-CHAR.
+000526   05 WEV-PADDING1 USAGE BINARY-CHAR.
+000528   05 WEV-PADDING2 USAGE BINARY-CHAR.
+000530   05 WEV-PADDING3 USAGE BINARY-CHAR.
+000532   05 WEV-DATA1 USAGE BINARY-LONG.
+000534   05 WEV-DATA2 USAGE BINARY-LONG.
+000536   05 FILLER PIC X(40).
+000538  01 VIEWPORT-RECT.
+000540   05 VP-X USAGE BINARY-LONG VALUE 0.
+000542   05 VP-Y USAGE BINARY-LONG VALUE 0.
+000544   05 VP-W USAGE BINARY-LONG VALUE 0.
+000546   05 VP-H USAGE BINARY-LONG VALUE 0.
+000548  77 E_RETURN PIC 9(1).
+000550  77 WINDOWTITLE PIC X(20) VALUE Z"SDL COBOL DEMO".
+000552  77 FF-FILE-STATUS PIC X(2) VALUE "00".
+000554  77 FRAME-PIXELS PIC X(4000000).
+000556  77 FRAME-BYTES PIC S9(9) COMP-5 VALUE 0.
+000558  77 FRAME-REC-LEN PIC 9(9) COMP-5 VALUE 0.
+000560  77 FRAME-PITCH PIC S9(9) COMP-5 VALUE 0.
+000562  77 FRAME-RC PIC S9(9) COMP-5 VALUE 0.
+000564  77 RUN-DATE PIC 9(8) VALUE 0.
+000566  77 FRAME-DS-NAME PIC X(30) VALUE SPACES.
+000568  01 BMP-HEADER.
+000570   05 BMP-MAGIC PIC X(2) VALUE "BM".
+000572   05 BMP-FILESIZE PIC S9(9) COMP-5 VALUE 0.
+000574   05 BMP-RESERVED1 PIC S9(4) COMP-5 VALUE 0.
+000576   05 BMP-RESERVED2 PIC S9(4) COMP-5 VALUE 0.
+000578   05 BMP-DATAOFFSET PIC S9(9) COMP-5 VALUE 54.
+000580   05 BMP-HEADERSIZE PIC S9(9) COMP-5 VALUE 40.
+000582   05 BMP-WIDTH-PX PIC S9(9) COMP-5 VALUE 0.
+000584   05 BMP-HEIGHT-PX PIC S9(9) COMP-5 VALUE 0.
+000586   05 BMP-PLANES PIC S9(4) COMP-5 VALUE 1.
+000588   05 BMP-BITCOUNT PIC S9(4) COMP-5 VALUE 32.
+000590   05 BMP-COMPRESSION PIC S9(9) COMP-5 VALUE 0.
+000592   05 BMP-IMAGESIZE PIC S9(9) COMP-5 VALUE 0.
+000594   05 BMP-XPPM PIC S9(9) COMP-5 VALUE 0.
+000596   05 BMP-YPPM PIC S9(9) COMP-5 VALUE 0.
+000598   05 BMP-COLORSUSED PIC S9(9) COMP-5 VALUE 0.
+000600   05 BMP-COLORSIMPORTANT PIC S9(9) COMP-5 VALUE 0.
+000602  77 RL-FILE-STATUS PIC X(2) VALUE "00".
+000604  77 RUN-ID PIC X(8) VALUE "DEMOJOB1".
+000606  77 CHECKPOINT-DS-NAME PIC X(8) VALUE "CHKPTDS".
+000608  77 CK-FILE-STATUS PIC X(2) VALUE "00".
+000610  77 CHECKPOINT-INTERVAL PIC 9(4) COMP VALUE 100.
+000612  77 CK-QUOTIENT PIC 9(4) COMP VALUE 0.
+000614  77 CK-REMAINDER PIC 9(4) COMP VALUE 0.
+000616  77 CK-DELETE-RC PIC 9(4) COMP VALUE 0.
+000618  77 SKIP-IDX PIC 9(4) COMP VALUE 0.
+000620  77 SR-FILE-STATUS PIC X(2) VALUE "00".
+000622  77 SR-TOTAL-LINES PIC 9(4) VALUE 0.
+000624  77 STAT-MIN-X1 PIC 9(3) VALUE 999.
+000626  77 STAT-MAX-X1 PIC 9(3) VALUE 0.
+000628  77 STAT-MIN-X2 PIC 9(3) VALUE 999.
+000630  77 STAT-MAX-X2 PIC 9(3) VALUE 0.
+000632  77 STAT-MIN-Y1 PIC 9(3) VALUE 999.
+000634  77 STAT-MAX-Y1 PIC 9(3) VALUE 0.
+000636  77 STAT-MIN-Y2 PIC 9(3) VALUE 999.
+000638  77 STAT-MAX-Y2 PIC 9(3) VALUE 0.
+000640  77 R-LOW-CNT PIC 9(4) VALUE 0.
+000642  77 R-MED-CNT PIC 9(4) VALUE 0.
+000644  77 R-HIGH-CNT PIC 9(4) VALUE 0.
+000646  77 G-LOW-CNT PIC 9(4) VALUE 0.
+000648  77 G-MED-CNT PIC 9(4) VALUE 0.
+000650  77 G-HIGH-CNT PIC 9(4) VALUE 0.
+000652  77 B-LOW-CNT PIC 9(4) VALUE 0.
+000654  77 B-MED-CNT PIC 9(4) VALUE 0.
+000656  77 B-HIGH-CNT PIC 9(4) VALUE 0.
+000658  77 SDL-INIT-RC PIC S9(9) COMP-5 VALUE 0.
+000660  77 SHAPE-TYPE PIC X(5) VALUE "LINE".
+000662  01 DRAW-RECT.
+000664   05 DR-X USAGE BINARY-LONG VALUE 0.
+000666   05 DR-Y USAGE BINARY-LONG VALUE 0.
+000668   05 DR-W USAGE BINARY-LONG VALUE 0.
+000670   05 DR-H USAGE BINARY-LONG VALUE 0.
+000672  77 CONFIG-PARM PIC X(80) VALUE SPACES.
+000674  77 PARM-IDX PIC 9(1) COMP VALUE 0.
+000676  77 PARM-KEY PIC X(10) VALUE SPACES.
+000678  77 PARM-VAL PIC X(20) VALUE SPACES.
+000680  01 PARM-TABLE.
+000682   05 PARM-ENTRY PIC X(30) OCCURS 5 TIMES.
+000684 PROCEDURE DIVISION.
+000686 MAIN-PROCEDURE.
+000688      
+000690     PERFORM 1000-INITIALIZE-CONFIG
+000692         THRU 1000-INITIALIZE-CONFIG-EXIT.
+000694
+000696*    BATCH-MODE BOXES HAVE NO X SERVER, SO FORCE SDL'S DUMMY VIDEO
+000698*    DRIVER BEFORE SDL_Init IS CALLED. OTHERWISE SDL_Init TRIES TO
+000700*    OPEN A REAL DISPLAY AND FAILS ON A HEADLESS BOX BEFORE
+000702*    1200-CREATE-OFFSCREEN-SURFACE IS EVER REACHED.
+000704     IF BATCH-MODE
+000706         DISPLAY "SDL_VIDEODRIVER" UPON ENVIRONMENT-NAME
+000708         DISPLAY "dummy" UPON ENVIRONMENT-VALUE
+000710     END-IF.
+000712
+000714     CALL "SDL_Init" USING
+000716     BY VALUE 62001
+000718     RETURNING SDL-INIT-RC
+000720     END-CALL.
+000722      
+000724     IF SDL-INIT-RC NOT = 0
+000726         DISPLAY "MAIN-PROCEDURE: SDL_Init FAILED, RC="
+000728                 SDL-INIT-RC
+000730         MOVE 16 TO RETURN-CODE
+000732         STOP RUN
+000734     END-IF.
+000736      
+000738     IF BATCH-MODE
+000740         PERFORM 1200-CREATE-OFFSCREEN-SURFACE
+000742             THRU 1200-CREATE-OFFSCREEN-SURFACE-EXIT
+000744     ELSE
+000746         PERFORM 1250-CREATE-WINDOW-AND-RENDERER
+000748             THRU 1250-CREATE-WINDOW-AND-RENDERER-EXIT
+000750     END-IF.
+000752      
+000754     CALL "SDL_SetRenderDrawColor" USING
+000756      BY VALUE SDL-RENDERER
+000758      BY VALUE 255
+000760      BY VALUE 255
+000762      BY VALUE 255
+000764      BY VALUE 255
+000766     END-CALL.
+000768      
+000770      
+000772     CALL "SDL_RenderClear" USING BY VALUE SDL-RENDERER END-CALL.
+000774      
+000776     OPEN INPUT LINE-FILE.
+000778     IF LF-FILE-STATUS NOT = "00"
+000780         DISPLAY "MAIN-PROCEDURE: LINE-FILE OPEN FAILED, "
+000782                 "STATUS=" LF-FILE-STATUS
+000784         MOVE 32 TO RETURN-CODE
+000786         STOP RUN
+000788     END-IF.
+000790      
+000792     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-LOAD-CHECKPOINT-EXIT.
+000794     PERFORM 1150-SKIP-TO-CHECKPOINT
+000796         THRU 1150-SKIP-TO-CHECKPOINT-EXIT.
+000798      
+000800     IF ITER-COUNT > 0
+000802         OPEN EXTEND RUN-LOG-FILE
+000804     ELSE
+000806         OPEN OUTPUT RUN-LOG-FILE
+000808     END-IF.
+000810     IF RL-FILE-STATUS NOT = "00"
+000812         DISPLAY "MAIN-PROCEDURE: RUN-LOG-FILE OPEN FAILED, "
+000814                 "STATUS=" RL-FILE-STATUS
+000816         MOVE 36 TO RETURN-CODE
+000818         STOP RUN
+000820     END-IF.
+000822
+000824*    ITER-COUNT >= 9999, NOT > 9999: PERFORM ... UNTIL TESTS
+000826*    BEFORE EACH ITERATION, SO ">" WOULD LET THE BODY RUN ONE
+000828*    MORE TIME AT ITER-COUNT = 9999 AND OVERFLOW THE PIC 9(4)
+000830*    COUNTER ON THE ADD IN DRAW-LINE.
+000832     PERFORM DRAW-LINE THRU DRAW-LINE-EXIT
+000834         UNTIL LF-AT-EOF OR ITER-COUNT >= 9999.
+000836      
+000838     PERFORM 8000-CAPTURE-FRAME THRU 8000-CAPTURE-FRAME-EXIT.
+000840     PERFORM 9000-SUMMARY-REPORT THRU 9000-SUMMARY-REPORT-EXIT.
+000842     PERFORM 9900-CLEANUP-CHECKPOINT.
+000844      
+000846     CLOSE LINE-FILE.
+000848     CLOSE RUN-LOG-FILE.
+000850     GOBACK.
+000852      
+000854******************************************************************
+000856* 1000-INITIALIZE-CONFIG -- PULL WIDTH, HEIGHT AND WINDOWTITLE
+000858*   FROM JCL PARM (KEYWORD=VALUE PAIRS) IF SUPPLIED, OTHERWISE
+000860*   FROM THE RUNTIME ENVIRONMENT, SO THE SAME LOAD MODULE CAN
+000862*   BE REUSED FOR DIFFERENT CANVAS SIZES WITHOUT A RECOMPILE.
+000864******************************************************************
+000866 1000-INITIALIZE-CONFIG.
+000868      ACCEPT CONFIG-PARM FROM COMMAND-LINE.
+000870      IF CONFIG-PARM = SPACES
+000872          ACCEPT PARM-VAL FROM ENVIRONMENT "DEMO_WIDTH"
+000874          IF PARM-VAL NOT = SPACES
+000876              COMPUTE WIDTH = FUNCTION NUMVAL(PARM-VAL)
+000878                  ON SIZE ERROR
+000880                      DISPLAY "1000-INITIALIZE-CONFIG: "
+000882                              "DEMO_WIDTH TOO LARGE"
+000884              END-COMPUTE
+000886          END-IF
+000888          ACCEPT PARM-VAL FROM ENVIRONMENT "DEMO_HEIGHT"
+000890          IF PARM-VAL NOT = SPACES
+000892              COMPUTE HEIGHT = FUNCTION NUMVAL(PARM-VAL)
+000894                  ON SIZE ERROR
+000896                      DISPLAY "1000-INITIALIZE-CONFIG: "
+000898                              "DEMO_HEIGHT TOO LARGE"
+000900              END-COMPUTE
+000902          END-IF
+000904          ACCEPT PARM-VAL FROM ENVIRONMENT "DEMO_TITLE"
+000906          IF PARM-VAL NOT = SPACES
+000908              MOVE PARM-VAL TO WINDOWTITLE
+000910          END-IF
+000912          ACCEPT PARM-VAL FROM ENVIRONMENT "DEMO_RUNID"
+000914          IF PARM-VAL NOT = SPACES
+000916              MOVE PARM-VAL TO RUN-ID
+000918          END-IF
+000920          ACCEPT PARM-VAL FROM ENVIRONMENT "DEMO_RUN_MODE"
+000922          IF PARM-VAL(1:5) = "BATCH"
+000924              SET BATCH-MODE TO TRUE
+000926          END-IF
+000928          GO TO 1000-INITIALIZE-CONFIG-EXIT
+000930      END-IF.
+000932      
+000934      UNSTRING CONFIG-PARM DELIMITED BY ","
+000936          INTO PARM-ENTRY(1) PARM-ENTRY(2) PARM-ENTRY(3)
+000938               PARM-ENTRY(4) PARM-ENTRY(5).
+000940      
+000942      PERFORM 1050-PARSE-PARM-FIELD
+000944          THRU 1050-PARSE-PARM-FIELD-EXIT
+000946          VARYING PARM-IDX FROM 1 BY 1 UNTIL PARM-IDX > 5.
+000948 1000-INITIALIZE-CONFIG-EXIT.
+000950      EXIT.
+000952      
+000954******************************************************************
+000956* 1050-PARSE-PARM-FIELD -- SPLIT ONE KEYWORD=VALUE PARM ENTRY
+000958*   AND APPLY IT TO THE MATCHING CONFIG FIELD.
+000960******************************************************************
+000962 1050-PARSE-PARM-FIELD.
+000964      IF PARM-ENTRY(PARM-IDX) = SPACES
+000966          GO TO 1050-PARSE-PARM-FIELD-EXIT
+000968      END-IF.
+000970      
+000972      UNSTRING PARM-ENTRY(PARM-IDX) DELIMITED BY "="
+000974          INTO PARM-KEY PARM-VAL.
+000976      
+000978      EVALUATE PARM-KEY
+000980          WHEN "WIDTH"
+000982              COMPUTE WIDTH = FUNCTION NUMVAL(PARM-VAL)
+000984                  ON SIZE ERROR
+000986                      DISPLAY "1050-PARSE-PARM-FIELD: WIDTH= "
+000988                              "TOO LARGE, KEEPING DEFAULT"
+000990              END-COMPUTE
+000992          WHEN "HEIGHT"
+000994              COMPUTE HEIGHT = FUNCTION NUMVAL(PARM-VAL)
+000996                  ON SIZE ERROR
+000998                      DISPLAY "1050-PARSE-PARM-FIELD: HEIGHT= "
+001000                              "TOO LARGE, KEEPING DEFAULT"
+001002              END-COMPUTE
+001004          WHEN "TITLE"
+001006              MOVE PARM-VAL TO WINDOWTITLE
+001008          WHEN "RUNID"
+001010              MOVE PARM-VAL TO RUN-ID
+001012          WHEN "MODE"
+001014              IF PARM-VAL(1:5) = "BATCH"
+001016                  SET BATCH-MODE TO TRUE
+001018              ELSE
+001020                  SET INTERACTIVE-MODE TO TRUE
+001022              END-IF
+001024          WHEN OTHER
+001026              CONTINUE
+001028      END-EVALUATE.
+001030 1050-PARSE-PARM-FIELD-EXIT.
+001032      EXIT.
+001034      
+001036******************************************************************
+001038* 1100-LOAD-CHECKPOINT -- IF A CHECKPOINT FROM A PRIOR, FAILED
+001040*   RUN IS PRESENT, PICK UP ITER-COUNT WHERE IT LEFT OFF AND
+001042*   RESTORE THE BOUNDING BOX/COLOR STATS ACCUMULATED SO FAR SO
+001044*   9000-SUMMARY-REPORT COVERS THE WHOLE RUN, NOT JUST THE
+001046*   RESUMED TAIL.
+001048******************************************************************
+001050 1100-LOAD-CHECKPOINT.
+001052      MOVE 0 TO ITER-COUNT.
+001054      OPEN INPUT CHECKPOINT-FILE.
+001056      IF CK-FILE-STATUS = "00"
+001058          READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+001060              AT END
+001062                  CONTINUE
+001064              NOT AT END
+001066                  MOVE CK-ITER TO ITER-COUNT
+001068                  MOVE CK-MIN-X1 TO STAT-MIN-X1
+001070                  MOVE CK-MAX-X1 TO STAT-MAX-X1
+001072                  MOVE CK-MIN-Y1 TO STAT-MIN-Y1
+001074                  MOVE CK-MAX-Y1 TO STAT-MAX-Y1
+001076                  MOVE CK-MIN-X2 TO STAT-MIN-X2
+001078                  MOVE CK-MAX-X2 TO STAT-MAX-X2
+001080                  MOVE CK-MIN-Y2 TO STAT-MIN-Y2
+001082                  MOVE CK-MAX-Y2 TO STAT-MAX-Y2
+001084                  MOVE CK-R-LOW-CNT TO R-LOW-CNT
+001086                  MOVE CK-R-MED-CNT TO R-MED-CNT
+001088                  MOVE CK-R-HIGH-CNT TO R-HIGH-CNT
+001090                  MOVE CK-G-LOW-CNT TO G-LOW-CNT
+001092                  MOVE CK-G-MED-CNT TO G-MED-CNT
+001094                  MOVE CK-G-HIGH-CNT TO G-HIGH-CNT
+001096                  MOVE CK-B-LOW-CNT TO B-LOW-CNT
+001098                  MOVE CK-B-MED-CNT TO B-MED-CNT
+001100                  MOVE CK-B-HIGH-CNT TO B-HIGH-CNT
+001102          END-READ
+001104          CLOSE CHECKPOINT-FILE
+001106      END-IF.
+001108 1100-LOAD-CHECKPOINT-EXIT.
+001110      EXIT.
+001112      
+001114******************************************************************
+001116* 1150-SKIP-TO-CHECKPOINT -- DISCARD THE LINE-FILE RECORDS THAT
+001118*   WERE ALREADY DRAWN BEFORE THE LAST CHECKPOINT SO RESTART
+001120*   PICKS UP AT THE NEXT UNDRAWN RECORD.
+001122******************************************************************
+001124 1150-SKIP-TO-CHECKPOINT.
+001126      PERFORM 1160-SKIP-ONE-RECORD THRU 1160-SKIP-ONE-RECORD-EXIT
+001128          VARYING SKIP-IDX FROM 1 BY 1
+001130          UNTIL SKIP-IDX > ITER-COUNT OR LF-AT-EOF.
+001132 1150-SKIP-TO-CHECKPOINT-EXIT.
+001134      EXIT.
+001136      
+001138 1160-SKIP-ONE-RECORD.
+001140      READ LINE-FILE INTO LINE-RECORD
+001142          AT END
+001144              SET LF-AT-EOF TO TRUE
+001146      END-READ.
+001148 1160-SKIP-ONE-RECORD-EXIT.
+001150      EXIT.
+001152      
+001154******************************************************************
+001156* 1200-CREATE-OFFSCREEN-SURFACE -- BATCH-MODE PATH. BUILD AN
+001158*   OFF-SCREEN SURFACE AND A SOFTWARE RENDERER BOUND TO IT SO
+001160*   THE REST OF THE PROGRAM CAN DRAW WITHOUT AN X SERVER.
+001162******************************************************************
+001164 1200-CREATE-OFFSCREEN-SURFACE.
+001166      CALL "SDL_CreateRGBSurface" USING
+001168        BY VALUE 0
+001170        BY VALUE WIDTH
+001172        BY VALUE HEIGHT
+001174        BY VALUE 32
+001176        BY VALUE 0
+001178        BY VALUE 0
+001180        BY VALUE 0
+001182        BY VALUE 0
+001184        RETURNING SDL-SURFACE
+001186      END-CALL.
+001188      
+001190      IF SDL-SURFACE = NULL
+001192          DISPLAY "1200-CREATE-OFFSCREEN-SURFACE: "
+001194                  "SDL_CreateRGBSurface FAILED"
+001196          MOVE 28 TO RETURN-CODE
+001198          STOP RUN
+001200      END-IF.
+001202      
+001204      CALL "SDL_CreateSoftwareRenderer" USING
+001206        BY VALUE SDL-SURFACE
+001208        RETURNING SDL-RENDERER
+001210      END-CALL.
+001212      
+001214      IF SDL-RENDERER = NULL
+001216          DISPLAY "1200-CREATE-OFFSCREEN-SURFACE: "
+001218                  "SDL_CreateSoftwareRenderer FAILED"
+001220          MOVE 32 TO RETURN-CODE
+001222          STOP RUN
+001224      END-IF.
+001226 1200-CREATE-OFFSCREEN-SURFACE-EXIT.
+001228      EXIT.
+001230      
+001232******************************************************************
+001234* 1250-CREATE-WINDOW-AND-RENDERER -- INTERACTIVE PATH. OPEN A
+001236*   VISIBLE WINDOW AND AN ACCELERATED RENDERER ON IT. THE FLAGS
+001238*   VALUE 34 IS SDL_WINDOW_OPENGL (2) OR'D WITH
+001240*   SDL_WINDOW_RESIZABLE (32) - WITHOUT THE RESIZABLE FLAG SDL
+001242*   PINS THE WINDOW'S MIN/MAX SIZE HINTS TO ITS INITIAL SIZE AND
+001244*   THE WINDOWEVENT RESIZE HANDLING IN 3100-HANDLE-RESIZE NEVER
+001246*   FIRES.
+001248******************************************************************
+001250 1250-CREATE-WINDOW-AND-RENDERER.
+001252      CALL "SDL_CreateWindow" USING
+001254        BY CONTENT WINDOWTITLE
+001256        BY VALUE WIDTH
+001258        BY VALUE HEIGHT
+001260        BY VALUE WIDTH
+001262        BY VALUE HEIGHT
+001264        BY VALUE 34
+001266        RETURNING SDL-WINDOW
+001268      END-CALL.
+001270      
+001272      IF SDL-WINDOW = NULL
+001274          DISPLAY "1250-CREATE-WINDOW-AND-RENDERER: "
+001276                  "SDL_CreateWindow FAILED"
+001278          MOVE 20 TO RETURN-CODE
+001280          STOP RUN
+001282      END-IF.
+001284      
+001286      CALL "SDL_CreateRenderer" USING
+001288        BY VALUE SDL-WINDOW
+001290        BY VALUE -1
+001292        BY VALUE 1
+001294        RETURNING SDL-RENDERER
+001296      END-CALL.
+001298      
+001300      IF SDL-RENDERER = NULL
+001302          DISPLAY "1250-CREATE-WINDOW-AND-RENDERER: "
+001304                  "SDL_CreateRenderer FAILED"
+001306          MOVE 24 TO RETURN-CODE
+001308          STOP RUN
+001310      END-IF.
+001312 1250-CREATE-WINDOW-AND-RENDERER-EXIT.
+001314      EXIT.
+001316      
+001318 DRAW-LINE.
+001320       READ LINE-FILE INTO LINE-RECORD
+001322         AT END
+001324           SET LF-AT-EOF TO TRUE
+001326           GO TO DRAW-LINE-EXIT
+001328       END-READ.
+001330       ADD 1 TO ITER-COUNT
+001332           ON SIZE ERROR
+001334               DISPLAY "DRAW-LINE: ITER-COUNT OVERFLOW, "
+001336                       "ENDING RUN"
+001338               SET LF-AT-EOF TO TRUE
+001340               GO TO DRAW-LINE-EXIT
+001342       END-ADD.
+001344       MOVE LR-SHAPE-TYPE TO SHAPE-TYPE.
+001346       IF SHAPE-TYPE = SPACES
+001348           MOVE "LINE" TO SHAPE-TYPE
+001350       END-IF.
+001352       MOVE LR-X1 TO X1.
+001354       MOVE LR-Y1 TO Y1.
+001356       MOVE LR-X2 TO X2.
+001358       MOVE LR-Y2 TO Y2.
+001360       MOVE LR-R TO COLOR_R.
+001362       MOVE LR-G TO COLOR_G.
+001364       MOVE LR-B TO COLOR_B.
+001366       PERFORM 2150-VALIDATE-RECORD
+001368           THRU 2150-VALIDATE-RECORD-EXIT.
+001370       PERFORM 2160-DERIVE-LOG-COORDS
+001372           THRU 2160-DERIVE-LOG-COORDS-EXIT.
+001374       CALL "SDL_SetRenderDrawColor" USING
+001376         BY VALUE SDL-RENDERER
+001378         BY VALUE COLOR_R
+001380         BY VALUE COLOR_G
+001382         BY VALUE COLOR_B
+001384         BY VALUE 255
+001386       END-CALL.
+001388       PERFORM 2300-WRITE-RUN-LOG THRU 2300-WRITE-RUN-LOG-EXIT.
+001390       PERFORM 2500-ACCUMULATE-STATS
+001392           THRU 2500-ACCUMULATE-STATS-EXIT.
+001394       PERFORM 2200-DISPATCH-SHAPE THRU 2200-DISPATCH-SHAPE-EXIT.
+001396       CALL "SDL_RenderPresent"
+001398          USING BY VALUE SDL-RENDERER
+001400       END-CALL.
+001402
+001404*    THE CHECKPOINT IS WRITTEN ONLY AFTER THE SHAPE IS ACTUALLY
+001406*    RENDERED AND PRESENTED, NOT RIGHT AFTER ITER-COUNT IS
+001408*    INCREMENTED, SO A RUN THAT DIES INSIDE THE SDL DRAW/PRESENT
+001410*    CALLS DOES NOT CHECKPOINT AN ITERATION THAT WAS NEVER DRAWN.
+001412       PERFORM 2400-WRITE-CHECKPOINT
+001414           THRU 2400-WRITE-CHECKPOINT-EXIT.
+001416       CALL "SDL_Delay" USING BY VALUE 1 END-CALL.
+001418      PERFORM CHECK_QUIT.
+001420 DRAW-LINE-EXIT.
+001422       EXIT.
+001424      
+001426******************************************************************
+001428* 2150-VALIDATE-RECORD -- LINE-FILE IS AN ARBITRARY BATCH FEED,
+001430*   NOT THE OLD FUNCTION RANDOM VALUES, SO CLAMP LR-R/G/B INTO
+001432*   THE 0-255 RANGE SDL_SetRenderDrawColor EXPECTS AND WARN WHEN
+001434*   A COORDINATE FALLS OUTSIDE THE CONFIGURED CANVAS.
+001436******************************************************************
+001438 2150-VALIDATE-RECORD.
+001440      IF COLOR_R > 255
+001442          DISPLAY "2150-VALIDATE-RECORD: R=" COLOR_R
+001444                  " OUT OF RANGE, CLAMPED TO 255"
+001446          MOVE 255 TO COLOR_R
+001448      END-IF.
+001450      IF COLOR_G > 255
+001452          DISPLAY "2150-VALIDATE-RECORD: G=" COLOR_G
+001454                  " OUT OF RANGE, CLAMPED TO 255"
+001456          MOVE 255 TO COLOR_G
+001458      END-IF.
+001460      IF COLOR_B > 255
+001462          DISPLAY "2150-VALIDATE-RECORD: B=" COLOR_B
+001464                  " OUT OF RANGE, CLAMPED TO 255"
+001466          MOVE 255 TO COLOR_B
+001468      END-IF.
+001470      IF X1 NOT < WIDTH OR Y1 NOT < HEIGHT
+001472          DISPLAY "2150-VALIDATE-RECORD: X1/Y1 OUTSIDE THE "
+001474                  "CONFIGURED CANVAS"
+001476      END-IF.
+001478      IF SHAPE-TYPE = "LINE"
+001480          IF X2 NOT < WIDTH OR Y2 NOT < HEIGHT
+001482              DISPLAY "2150-VALIDATE-RECORD: X2/Y2 OUTSIDE THE "
+001484                      "CONFIGURED CANVAS"
+001486          END-IF
+001488      END-IF.
+001490 2150-VALIDATE-RECORD-EXIT.
+001492      EXIT.
+001494
+001496******************************************************************
+001498* 2160-DERIVE-LOG-COORDS -- X2/Y2 MEAN A SECOND POINT FOR A LINE
+001500*   RECORD, A WIDTH/HEIGHT OFFSET FOR A RECT RECORD, AND ARE
+001502*   UNUSED FOR A POINT RECORD. COMPUTE LOG-X2/LOG-Y2 AS THE
+001504*   SHAPE'S TRUE SECOND COORDINATE SO 2300-WRITE-RUN-LOG AND
+001506*   2500-ACCUMULATE-STATS DO NOT BLEND COORDINATES AND
+001508*   WIDTHS/HEIGHTS TOGETHER.
+001510******************************************************************
+001512 2160-DERIVE-LOG-COORDS.
+001514      EVALUATE SHAPE-TYPE
+001516          WHEN "RECT"
+001518              ADD X1 X2 GIVING LOG-X2
+001520                  ON SIZE ERROR
+001522                      MOVE 999 TO LOG-X2
+001524              END-ADD
+001526              ADD Y1 Y2 GIVING LOG-Y2
+001528                  ON SIZE ERROR
+001530                      MOVE 999 TO LOG-Y2
+001532              END-ADD
+001534          WHEN "POINT"
+001536              MOVE X1 TO LOG-X2
+001538              MOVE Y1 TO LOG-Y2
+001540          WHEN OTHER
+001542              MOVE X2 TO LOG-X2
+001544              MOVE Y2 TO LOG-Y2
+001546      END-EVALUATE.
+001548 2160-DERIVE-LOG-COORDS-EXIT.
+001550      EXIT.
+001552
+001554******************************************************************
+001556* 2200-DISPATCH-SHAPE -- BRANCH ON SHAPE-TYPE AND CALL THE SDL
+001558*   DRAW ROUTINE THAT MATCHES THE CURRENT RECORD.
+001560******************************************************************
+001562 2200-DISPATCH-SHAPE.
+001564      EVALUATE SHAPE-TYPE
+001566          WHEN "RECT"
+001568              PERFORM 2220-DRAW-SHAPE-RECT
+001570                  THRU 2220-DRAW-SHAPE-RECT-EXIT
+001572          WHEN "POINT"
+001574              PERFORM 2230-DRAW-SHAPE-POINT
+001576                  THRU 2230-DRAW-SHAPE-POINT-EXIT
+001578          WHEN OTHER
+001580              PERFORM 2210-DRAW-SHAPE-LINE
+001582                  THRU 2210-DRAW-SHAPE-LINE-EXIT
+001584      END-EVALUATE.
+001586 2200-DISPATCH-SHAPE-EXIT.
+001588      EXIT.
+001590      
+001592 2210-DRAW-SHAPE-LINE.
+001594      CALL "SDL_RenderDrawLine" USING
+001596        BY VALUE SDL-RENDERER
+001598        BY VALUE X1
+001600        BY VALUE Y1
+001602        BY VALUE X2
+001604        BY VALUE Y2
+001606      END-CALL.
+001608 2210-DRAW-SHAPE-LINE-EXIT.
+001610      EXIT.
+001612      
+001614*    FOR RECT RECORDS, X2/Y2 (MOVED INTO X2/Y2 FROM LR-X2/LR-Y2 IN
+001616*    DRAW-LINE) ARE A WIDTH AND HEIGHT MEASURED FROM X1/Y1, NOT A
+001618*    SECOND CORNER POINT - SEE THE NOTE ON LINE-RECORD.
+001620 2220-DRAW-SHAPE-RECT.
+001622      MOVE X1 TO DR-X.
+001624      MOVE Y1 TO DR-Y.
+001626      MOVE X2 TO DR-W.
+001628      MOVE Y2 TO DR-H.
+001630      CALL "SDL_RenderDrawRect" USING
+001632        BY VALUE SDL-RENDERER
+001634        BY REFERENCE DRAW-RECT
+001636      END-CALL.
+001638 2220-DRAW-SHAPE-RECT-EXIT.
+001640      EXIT.
+001642      
+001644 2230-DRAW-SHAPE-POINT.
+001646      CALL "SDL_RenderDrawPoint" USING
+001648        BY VALUE SDL-RENDERER
+001650        BY VALUE X1
+001652        BY VALUE Y1
+001654      END-CALL.
+001656 2230-DRAW-SHAPE-POINT-EXIT.
+001658      EXIT.
+001660      
+001662******************************************************************
+001664* 2300-WRITE-RUN-LOG -- RECORD ONE DRAW-LINE ITERATION TO
+001666*   RUN-LOG-FILE SO THE RUN CAN BE REVIEWED AFTER THE JOB ENDS.
+001668******************************************************************
+001670 2300-WRITE-RUN-LOG.
+001672       ACCEPT RL-DATE FROM DATE YYYYMMDD.
+001674       ACCEPT RL-TIME FROM TIME.
+001676       MOVE RUN-ID TO RL-RUN-ID.
+001678       MOVE ITER-COUNT TO RL-ITER.
+001680       MOVE X1 TO RL-X1.
+001682       MOVE Y1 TO RL-Y1.
+001684       MOVE LOG-X2 TO RL-X2.
+001686       MOVE LOG-Y2 TO RL-Y2.
+001688       MOVE COLOR_R TO RL-R.
+001690       MOVE COLOR_G TO RL-G.
+001692       MOVE COLOR_B TO RL-B.
+001694       WRITE RUN-LOG-RECORD.
+001696 2300-WRITE-RUN-LOG-EXIT.
+001698       EXIT.
+001700      
+001702******************************************************************
+001704* 2400-WRITE-CHECKPOINT -- EVERY CHECKPOINT-INTERVAL ITERATIONS,
+001706*   SNAPSHOT ITER-COUNT TO CHECKPOINT-FILE SO A RUN THAT DIES
+001708*   PARTWAY THROUGH CAN RESTART WITHOUT REDRAWING EVERYTHING.
+001710******************************************************************
+001712 2400-WRITE-CHECKPOINT.
+001714       DIVIDE ITER-COUNT BY CHECKPOINT-INTERVAL
+001716           GIVING CK-QUOTIENT REMAINDER CK-REMAINDER.
+001718       IF CK-REMAINDER = 0
+001720           MOVE ITER-COUNT TO CK-ITER
+001722           MOVE STAT-MIN-X1 TO CK-MIN-X1
+001724           MOVE STAT-MAX-X1 TO CK-MAX-X1
+001726           MOVE STAT-MIN-Y1 TO CK-MIN-Y1
+001728           MOVE STAT-MAX-Y1 TO CK-MAX-Y1
+001730           MOVE STAT-MIN-X2 TO CK-MIN-X2
+001732           MOVE STAT-MAX-X2 TO CK-MAX-X2
+001734           MOVE STAT-MIN-Y2 TO CK-MIN-Y2
+001736           MOVE STAT-MAX-Y2 TO CK-MAX-Y2
+001738           MOVE R-LOW-CNT TO CK-R-LOW-CNT
+001740           MOVE R-MED-CNT TO CK-R-MED-CNT
+001742           MOVE R-HIGH-CNT TO CK-R-HIGH-CNT
+001744           MOVE G-LOW-CNT TO CK-G-LOW-CNT
+001746           MOVE G-MED-CNT TO CK-G-MED-CNT
+001748           MOVE G-HIGH-CNT TO CK-G-HIGH-CNT
+001750           MOVE B-LOW-CNT TO CK-B-LOW-CNT
+001752           MOVE B-MED-CNT TO CK-B-MED-CNT
+001754           MOVE B-HIGH-CNT TO CK-B-HIGH-CNT
+001756           OPEN OUTPUT CHECKPOINT-FILE
+001758           IF CK-FILE-STATUS NOT = "00"
+001760               DISPLAY "2400-WRITE-CHECKPOINT: OPEN FAILED, "
+001762                       "STATUS=" CK-FILE-STATUS
+001764               GO TO 2400-WRITE-CHECKPOINT-EXIT
+001766           END-IF
+001768           WRITE CHECKPOINT-RECORD
+001770           IF CK-FILE-STATUS NOT = "00"
+001772               DISPLAY "2400-WRITE-CHECKPOINT: WRITE FAILED, "
+001774                       "STATUS=" CK-FILE-STATUS
+001776           END-IF
+001778           CLOSE CHECKPOINT-FILE
+001780       END-IF.
+001782 2400-WRITE-CHECKPOINT-EXIT.
+001784       EXIT.
+001786      
+001788******************************************************************
+001790* 2500-ACCUMULATE-STATS -- ROLL THIS ITERATION'S COORDINATES
+001792*   AND COLOR INTO THE RUN-WIDE BOUNDING BOX AND COLOR BUCKETS
+001794*   USED BY 9000-SUMMARY-REPORT.
+001796******************************************************************
+001798 2500-ACCUMULATE-STATS.
+001800       IF X1 < STAT-MIN-X1 MOVE X1 TO STAT-MIN-X1 END-IF.
+001802       IF X1 > STAT-MAX-X1 MOVE X1 TO STAT-MAX-X1 END-IF.
+001804       IF LOG-X2 < STAT-MIN-X2 MOVE LOG-X2 TO STAT-MIN-X2 END-IF.
+001806       IF LOG-X2 > STAT-MAX-X2 MOVE LOG-X2 TO STAT-MAX-X2 END-IF.
+001808       IF Y1 < STAT-MIN-Y1 MOVE Y1 TO STAT-MIN-Y1 END-IF.
+001810       IF Y1 > STAT-MAX-Y1 MOVE Y1 TO STAT-MAX-Y1 END-IF.
+001812       IF LOG-Y2 < STAT-MIN-Y2 MOVE LOG-Y2 TO STAT-MIN-Y2 END-IF.
+001814       IF LOG-Y2 > STAT-MAX-Y2 MOVE LOG-Y2 TO STAT-MAX-Y2 END-IF.
+001816      
+001818       EVALUATE TRUE
+001820           WHEN COLOR_R < 85  ADD 1 TO R-LOW-CNT
+001822           WHEN COLOR_R < 171 ADD 1 TO R-MED-CNT
+001824           WHEN OTHER         ADD 1 TO R-HIGH-CNT
+001826       END-EVALUATE.
+001828       EVALUATE TRUE
+001830           WHEN COLOR_G < 85  ADD 1 TO G-LOW-CNT
+001832           WHEN COLOR_G < 171 ADD 1 TO G-MED-CNT
+001834           WHEN OTHER         ADD 1 TO G-HIGH-CNT
+001836       END-EVALUATE.
+001838       EVALUATE TRUE
+001840           WHEN COLOR_B < 85  ADD 1 TO B-LOW-CNT
+001842           WHEN COLOR_B < 171 ADD 1 TO B-MED-CNT
+001844           WHEN OTHER         ADD 1 TO B-HIGH-CNT
+001846       END-EVALUATE.
+001848 2500-ACCUMULATE-STATS-EXIT.
+001850       EXIT.
+001852      
+001854******************************************************************
+001856* 9000-SUMMARY-REPORT -- WRITE THE END-OF-RUN CONTROL REPORT:
+001858*   LINE COUNT, BOUNDING BOX ACTUALLY USED, AND A COLOR
+001860*   DISTRIBUTION BUCKET COUNT.
+001862******************************************************************
+001864 9000-SUMMARY-REPORT.
+001866       MOVE ITER-COUNT TO SR-TOTAL-LINES.
+001868       OPEN OUTPUT SUMMARY-REPORT-FILE.
+001870       IF SR-FILE-STATUS NOT = "00"
+001872           DISPLAY "9000-SUMMARY-REPORT: OPEN FAILED, STATUS="
+001874                   SR-FILE-STATUS
+001876           GO TO 9000-SUMMARY-REPORT-EXIT
+001878       END-IF.
+001880
+001882       MOVE SPACES TO SUMMARY-RECORD.
+001884       STRING "DRAW-LINE RUN SUMMARY - RUN-ID " RUN-ID
+001886           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001888       WRITE SUMMARY-RECORD.
+001890      
+001892       MOVE SPACES TO SUMMARY-RECORD.
+001894       STRING "TOTAL LINES DRAWN....... " SR-TOTAL-LINES
+001896           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001898       WRITE SUMMARY-RECORD.
+001900      
+001902       MOVE SPACES TO SUMMARY-RECORD.
+001904       STRING "X1 RANGE ............... " STAT-MIN-X1
+001906           " TO " STAT-MAX-X1
+001908           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001910       WRITE SUMMARY-RECORD.
+001912      
+001914       MOVE SPACES TO SUMMARY-RECORD.
+001916       STRING "Y1 RANGE ............... " STAT-MIN-Y1
+001918           " TO " STAT-MAX-Y1
+001920           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001922       WRITE SUMMARY-RECORD.
+001924      
+001926       MOVE SPACES TO SUMMARY-RECORD.
+001928       STRING "X2 RANGE ............... " STAT-MIN-X2
+001930           " TO " STAT-MAX-X2
+001932           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001934       WRITE SUMMARY-RECORD.
+001936      
+001938       MOVE SPACES TO SUMMARY-RECORD.
+001940       STRING "Y2 RANGE ............... " STAT-MIN-Y2
+001942           " TO " STAT-MAX-Y2
+001944           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001946       WRITE SUMMARY-RECORD.
+001948      
+001950       MOVE SPACES TO SUMMARY-RECORD.
+001952       STRING "RED   LOW/MED/HIGH...... " R-LOW-CNT
+001954           "/" R-MED-CNT "/" R-HIGH-CNT
+001956           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001958       WRITE SUMMARY-RECORD.
+001960      
+001962       MOVE SPACES TO SUMMARY-RECORD.
+001964       STRING "GREEN LOW/MED/HIGH...... " G-LOW-CNT
+001966           "/" G-MED-CNT "/" G-HIGH-CNT
+001968           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001970       WRITE SUMMARY-RECORD.
+001972      
+001974       MOVE SPACES TO SUMMARY-RECORD.
+001976       STRING "BLUE  LOW/MED/HIGH...... " B-LOW-CNT
+001978           "/" B-MED-CNT "/" B-HIGH-CNT
+001980           DELIMITED BY SIZE INTO SUMMARY-RECORD.
+001982       WRITE SUMMARY-RECORD.
+001984      
+001986       CLOSE SUMMARY-REPORT-FILE.
+001988 9000-SUMMARY-REPORT-EXIT.
+001990       EXIT.
+001992      
+001994******************************************************************
+001996* 9900-CLEANUP-CHECKPOINT -- A CLEAN END OF RUN MEANS THE NEXT
+001998*   JOB SHOULD START FROM ITERATION ONE, NOT RESUME A FINISHED
+002000*   RUN, SO REMOVE THE CHECKPOINT FILE.
+002002******************************************************************
+002004 9900-CLEANUP-CHECKPOINT.
+002006       CALL "CBL_DELETE_FILE" USING CHECKPOINT-DS-NAME
+002008           RETURNING CK-DELETE-RC.
+002010      
+002012 CHECK_QUIT.
+002014      CALL "SDL_PollEvent"
+002016       USING BY REFERENCE E
+002018       RETURNING E_RETURN
+002020      END-CALL.
+002022      
+002024      PERFORM UNTIL E_RETURN EQUALS 0
+002026       IF E_TYPE=256 THEN
+002028        DISPLAY "EXIT"
+002030        STOP RUN
+002032       END-IF
+002034       IF E_TYPE=512 THEN
+002036        PERFORM 3100-HANDLE-RESIZE THRU 3100-HANDLE-RESIZE-EXIT
+002038       END-IF
+002040       CALL "SDL_PollEvent"
+002042        USING BY REFERENCE E
+002044        RETURNING E_RETURN
+002046       END-CALL
+002048      END-PERFORM.
+002050      
+002052******************************************************************
+002054* 3100-HANDLE-RESIZE -- SDL_WINDOWEVENT (512) HAS COME IN ON
+002056*   THE POLLED EVENT. WHEN IT IS A RESIZE, REFRESH WIDTH/HEIGHT
+002058*   AND RE-ISSUE THE RENDERER VIEWPORT SO SUBSEQUENT DRAW-LINE
+002060*   COORDINATES STAY PROPORTIONAL TO THE REAL WINDOW.
+002062******************************************************************
+002064 3100-HANDLE-RESIZE.
+002066      IF WEV-EVENT = 5 OR WEV-EVENT = 6
+002068          COMPUTE WIDTH = WEV-DATA1
+002070              ON SIZE ERROR
+002072                  DISPLAY "3100-HANDLE-RESIZE: WIDTH TOO LARGE, "
+002074                          "IGNORING RESIZE"
+002076                  GO TO 3100-HANDLE-RESIZE-EXIT
+002078          END-COMPUTE
+002080          COMPUTE HEIGHT = WEV-DATA2
+002082              ON SIZE ERROR
+002084                  DISPLAY "3100-HANDLE-RESIZE: HEIGHT TOO LARGE, "
+002086                          "IGNORING RESIZE"
+002088                  GO TO 3100-HANDLE-RESIZE-EXIT
+002090          END-COMPUTE
+002092          MOVE 0 TO VP-X
+002094          MOVE 0 TO VP-Y
+002096          MOVE WIDTH TO VP-W
+002098          MOVE HEIGHT TO VP-H
+002100          CALL "SDL_RenderSetViewport" USING
+002102            BY VALUE SDL-RENDERER
+002104            BY REFERENCE VIEWPORT-RECT
+002106          END-CALL
+002108      END-IF.
+002110 3100-HANDLE-RESIZE-EXIT.
+002112      EXIT.
+002114      
+002116******************************************************************
+002118* 8000-CAPTURE-FRAME -- READ BACK THE RENDERED FRAME AND WRITE
+002120*   IT OUT AS A DATED 32-BIT BMP SO OPERATIONS HAS AN
+002122*   AUDIT-READY SNAPSHOT OF WHAT THE JOB ACTUALLY RENDERED.
+002124******************************************************************
+002126 8000-CAPTURE-FRAME.
+002128      COMPUTE FRAME-PITCH = WIDTH * 4.
+002130      COMPUTE FRAME-BYTES = WIDTH * HEIGHT * 4.
+002132
+002134      IF FRAME-BYTES > 4000000
+002136          DISPLAY "8000-CAPTURE-FRAME: WIDTH/HEIGHT TOO LARGE "
+002138                  "FOR THE FRAME BUFFER, FRAME NOT ARCHIVED"
+002140          GO TO 8000-CAPTURE-FRAME-EXIT
+002142      END-IF.
+002144
+002146      CALL "SDL_RenderReadPixels" USING
+002148        BY VALUE SDL-RENDERER
+002150        BY VALUE NULL
+002152        BY VALUE 372645892
+002154        BY REFERENCE FRAME-PIXELS
+002156        BY VALUE FRAME-PITCH
+002158        RETURNING FRAME-RC
+002160      END-CALL.
+002162      
+002164      IF FRAME-RC NOT = 0
+002166          DISPLAY "8000-CAPTURE-FRAME: SDL_RenderReadPixels "
+002168                  "FAILED, FRAME NOT ARCHIVED"
+002170          GO TO 8000-CAPTURE-FRAME-EXIT
+002172      END-IF.
+002174      
+002176      ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+002178      STRING "FRAME" RUN-DATE ".BMP"
+002180          DELIMITED BY SIZE INTO FRAME-DS-NAME.
+002182      
+002184      MOVE WIDTH TO BMP-WIDTH-PX.
+002186      COMPUTE BMP-HEIGHT-PX = 0 - HEIGHT.
+002188      COMPUTE BMP-FILESIZE = 54 + FRAME-BYTES.
+002190      MOVE FRAME-BYTES TO BMP-IMAGESIZE.
+002192      COMPUTE FRAME-REC-LEN = 54 + FRAME-BYTES.
+002194      
+002196      OPEN OUTPUT FRAME-FILE.
+002198      IF FF-FILE-STATUS NOT = "00"
+002200          DISPLAY "8000-CAPTURE-FRAME: OPEN FAILED, STATUS="
+002202                  FF-FILE-STATUS
+002204          GO TO 8000-CAPTURE-FRAME-EXIT
+002206      END-IF.
+002208      
+002210      MOVE BMP-HEADER TO FRAME-HEADER-OUT.
+002212      MOVE FRAME-PIXELS TO FRAME-PIXELS-OUT.
+002214      WRITE FRAME-OUT-RECORD.
+002216      CLOSE FRAME-FILE.
+002218 8000-CAPTURE-FRAME-EXIT.
+002220      EXIT.
+002222      
+002224      
+002226 END PROGRAM MAIN-METHOD.
